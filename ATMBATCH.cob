@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMBATCH.
+       AUTHOR. LUCAS-CANETE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO 'ACCOUNTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACC-ID
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+           SELECT BATCH-FILE ASSIGN TO 'ATMBATCH.IN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+           SELECT TRANLOG-FILE ASSIGN TO 'TRANLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+           SELECT BATCH-REPORT-FILE ASSIGN TO 'ATMBATCH.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACC-ID              PIC 9(5).
+           05  ACC-PIN             PIC 9(4).
+           05  ACC-OWNER-ID        PIC 9(5).
+           05  ACC-NAME            PIC X(20).
+           05  ACC-TYPE            PIC X(1).
+               88  ACC-TIPO-CORRIENTE VALUE 'C'.
+               88  ACC-TIPO-AHORRO    VALUE 'S'.
+           05  ACC-BALANCE         PIC 9(7)V99.
+           05  ACC-FAILED-ATTEMPTS PIC 9(1).
+           05  ACC-LOCKED          PIC X(1).
+               88  ACC-IS-LOCKED     VALUE 'S'.
+               88  ACC-NOT-LOCKED    VALUE 'N'.
+           05  ACC-DAILY-LIMIT     PIC 9(7)V99.
+           05  ACC-WITHDRAWN-TODAY PIC 9(7)V99.
+
+       FD  BATCH-FILE.
+       01  BATCH-RECORD.
+           05  BATCH-ACC-ID       PIC 9(5).
+           05  BATCH-TXN-TYPE     PIC X(1).
+               88  BATCH-DEPOSITO   VALUE 'D'.
+               88  BATCH-RETIRO     VALUE 'R'.
+           05  BATCH-AMOUNT       PIC 9(7)V99.
+
+       FD  TRANLOG-FILE.
+       01  TRANLOG-RECORD.
+           05  TL-ACC-ID      PIC 9(5).
+           05  TL-TXN-TYPE    PIC X(1).
+               88  TL-DEPOSITO       VALUE 'D'.
+               88  TL-RETIRO         VALUE 'R'.
+               88  TL-TRANSF-DEBITO  VALUE 'X'.
+               88  TL-TRANSF-CREDITO VALUE 'Y'.
+           05  TL-AMOUNT      PIC 9(7)V99.
+           05  TL-BALANCE     PIC 9(7)V99.
+           05  TL-DATE        PIC 9(8).
+           05  TL-TIME        PIC 9(8).
+
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-STATUS PIC X(2).
+           88  ACCOUNTS-OK    VALUE '00'.
+
+       01  WS-BATCH-STATUS    PIC X(2).
+           88  BATCH-OK       VALUE '00'.
+           88  BATCH-EOF      VALUE '10'.
+
+       01  WS-TRANLOG-STATUS  PIC X(2).
+           88  TRANLOG-OK     VALUE '00'.
+
+       01  WS-BR-STATUS       PIC X(2).
+           88  REPORTE-LOTE-OK VALUE '00'.
+
+       01  WS-TL-DATE         PIC 9(8).
+       01  WS-TL-TIME         PIC 9(8).
+
+       01  WS-RETIRO-PROYECTADO PIC 9(8)V99.
+       01  WS-DEFAULT-DAILY-LIMIT PIC 9(7)V99 VALUE 1000.00.
+       01  WS-REWRITE-OK-LOTE PIC X VALUE 'S'.
+           88  GRABADO-OK-LOTE  VALUE 'S'.
+
+       01  WS-BATCH-PROCESSED PIC 9(5) VALUE 0.
+       01  WS-BATCH-REJECTED  PIC 9(5) VALUE 0.
+       01  WS-BATCH-MOTIVO    PIC X(30).
+
+       01  WS-BATCH-REPORT-LINE.
+           05  WS-BR-ID           PIC 9(5).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-BR-TYPE         PIC X(1).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-BR-AMOUNT       PIC -(7)9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-BR-MOTIVO       PIC X(30).
+
+       01  WS-BATCH-SUMMARY-LINE.
+           05  FILLER             PIC X(19) VALUE 'TRANSACCIONES OK: '.
+           05  WS-BS-PROCESSED    PIC ZZZZ9.
+           05  FILLER             PIC X(15) VALUE '  RECHAZADAS: '.
+           05  WS-BS-REJECTED     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INICIALIZAR
+           PERFORM PROCESAR-LOTE
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN I-O ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               DISPLAY 'ERROR AL ABRIR CUENTAS'
+               STOP RUN
+           END-IF
+
+           OPEN INPUT BATCH-FILE
+           IF NOT BATCH-OK
+               DISPLAY 'ERROR AL ABRIR ARCHIVO DE LOTE'
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM ABRIR-TRANLOG-LOTE
+
+           OPEN OUTPUT BATCH-REPORT-FILE
+           IF NOT REPORTE-LOTE-OK
+               DISPLAY 'ERROR AL ABRIR REPORTE DE LOTE'
+               CLOSE ACCOUNTS-FILE
+               CLOSE BATCH-FILE
+               CLOSE TRANLOG-FILE
+               STOP RUN
+           END-IF
+           MOVE 'CUENTA  TIPO  MONTO         RESULTADO'
+             TO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD
+           MOVE 0 TO WS-BATCH-PROCESSED
+           MOVE 0 TO WS-BATCH-REJECTED.
+
+       ABRIR-TRANLOG-LOTE.
+           OPEN EXTEND TRANLOG-FILE
+           IF WS-TRANLOG-STATUS = '35'
+               OPEN OUTPUT TRANLOG-FILE
+           END-IF
+           IF NOT TRANLOG-OK
+               DISPLAY 'ERROR AL ABRIR TRANLOG'
+               CLOSE ACCOUNTS-FILE
+               CLOSE BATCH-FILE
+               STOP RUN
+           END-IF.
+
+       PROCESAR-LOTE.
+           PERFORM PROCESAR-UNA-TRANSACCION UNTIL BATCH-EOF.
+
+       PROCESAR-UNA-TRANSACCION.
+           READ BATCH-FILE
+           IF BATCH-OK
+               MOVE SPACES TO WS-BATCH-MOTIVO
+               PERFORM APLICAR-TRANSACCION-LOTE
+           END-IF.
+
+       APLICAR-TRANSACCION-LOTE.
+           MOVE BATCH-ACC-ID TO ACC-ID
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   MOVE 'CUENTA NO ENCONTRADA' TO WS-BATCH-MOTIVO
+           END-READ
+
+           IF ACCOUNTS-OK
+               IF ACC-DAILY-LIMIT = 0
+                   MOVE WS-DEFAULT-DAILY-LIMIT TO ACC-DAILY-LIMIT
+               END-IF
+               PERFORM VALIDAR-TRANSACCION-LOTE
+           ELSE
+               PERFORM RECHAZAR-TRANSACCION-LOTE
+           END-IF.
+
+       VALIDAR-TRANSACCION-LOTE.
+           IF ACC-IS-LOCKED AND BATCH-RETIRO
+               MOVE 'CUENTA BLOQUEADA' TO WS-BATCH-MOTIVO
+               PERFORM RECHAZAR-TRANSACCION-LOTE
+           ELSE
+               IF BATCH-AMOUNT = 0
+                   MOVE 'MONTO INVALIDO' TO WS-BATCH-MOTIVO
+                   PERFORM RECHAZAR-TRANSACCION-LOTE
+               ELSE
+                   PERFORM DESPACHAR-TRANSACCION-LOTE
+               END-IF
+           END-IF.
+
+       DESPACHAR-TRANSACCION-LOTE.
+           EVALUATE TRUE
+               WHEN BATCH-DEPOSITO
+                   PERFORM APLICAR-DEPOSITO-LOTE
+               WHEN BATCH-RETIRO
+                   PERFORM APLICAR-RETIRO-LOTE
+               WHEN OTHER
+                   MOVE 'TIPO DE TRANSACCION INVALIDO'
+                     TO WS-BATCH-MOTIVO
+                   PERFORM RECHAZAR-TRANSACCION-LOTE
+           END-EVALUATE.
+
+       APLICAR-DEPOSITO-LOTE.
+           ADD BATCH-AMOUNT TO ACC-BALANCE
+           MOVE 'S' TO WS-REWRITE-OK-LOTE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR AL ACTUALIZAR CUENTA'
+                   MOVE 'N' TO WS-REWRITE-OK-LOTE
+           END-REWRITE
+
+           IF GRABADO-OK-LOTE
+               MOVE ACC-ID TO TL-ACC-ID
+               MOVE 'D' TO TL-TXN-TYPE
+               MOVE BATCH-AMOUNT TO TL-AMOUNT
+               MOVE ACC-BALANCE TO TL-BALANCE
+               PERFORM GRABAR-TRANLOG-LOTE
+
+               MOVE 'ACEPTADA' TO WS-BATCH-MOTIVO
+               PERFORM ACEPTAR-TRANSACCION-LOTE
+           ELSE
+               MOVE 'ERROR AL ACTUALIZAR CUENTA' TO WS-BATCH-MOTIVO
+               PERFORM RECHAZAR-TRANSACCION-LOTE
+           END-IF.
+
+       APLICAR-RETIRO-LOTE.
+           IF BATCH-AMOUNT > ACC-BALANCE
+               MOVE 'FONDOS INSUFICIENTES' TO WS-BATCH-MOTIVO
+               PERFORM RECHAZAR-TRANSACCION-LOTE
+           ELSE
+               COMPUTE WS-RETIRO-PROYECTADO =
+                   BATCH-AMOUNT + ACC-WITHDRAWN-TODAY
+               IF WS-RETIRO-PROYECTADO > ACC-DAILY-LIMIT
+                   MOVE 'EXCEDE EL LIMITE DIARIO'
+                     TO WS-BATCH-MOTIVO
+                   PERFORM RECHAZAR-TRANSACCION-LOTE
+               ELSE
+                   PERFORM CONFIRMAR-RETIRO-LOTE
+               END-IF
+           END-IF.
+
+       CONFIRMAR-RETIRO-LOTE.
+           SUBTRACT BATCH-AMOUNT FROM ACC-BALANCE
+           ADD BATCH-AMOUNT TO ACC-WITHDRAWN-TODAY
+           MOVE 'S' TO WS-REWRITE-OK-LOTE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR AL ACTUALIZAR CUENTA'
+                   MOVE 'N' TO WS-REWRITE-OK-LOTE
+           END-REWRITE
+
+           IF GRABADO-OK-LOTE
+               MOVE ACC-ID TO TL-ACC-ID
+               MOVE 'R' TO TL-TXN-TYPE
+               MOVE BATCH-AMOUNT TO TL-AMOUNT
+               MOVE ACC-BALANCE TO TL-BALANCE
+               PERFORM GRABAR-TRANLOG-LOTE
+
+               MOVE 'ACEPTADA' TO WS-BATCH-MOTIVO
+               PERFORM ACEPTAR-TRANSACCION-LOTE
+           ELSE
+               MOVE 'ERROR AL ACTUALIZAR CUENTA' TO WS-BATCH-MOTIVO
+               PERFORM RECHAZAR-TRANSACCION-LOTE
+           END-IF.
+
+       GRABAR-TRANLOG-LOTE.
+           ACCEPT WS-TL-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TL-TIME FROM TIME
+           MOVE WS-TL-DATE TO TL-DATE
+           MOVE WS-TL-TIME TO TL-TIME
+           WRITE TRANLOG-RECORD
+           IF NOT TRANLOG-OK
+               DISPLAY 'ERROR AL GRABAR TRANLOG - CUENTA ' TL-ACC-ID
+           END-IF.
+
+       ACEPTAR-TRANSACCION-LOTE.
+           ADD 1 TO WS-BATCH-PROCESSED
+           PERFORM REGISTRAR-TRANSACCION-LOTE.
+
+       RECHAZAR-TRANSACCION-LOTE.
+           ADD 1 TO WS-BATCH-REJECTED
+           PERFORM REGISTRAR-TRANSACCION-LOTE.
+
+       REGISTRAR-TRANSACCION-LOTE.
+           MOVE BATCH-ACC-ID   TO WS-BR-ID
+           MOVE BATCH-TXN-TYPE TO WS-BR-TYPE
+           MOVE BATCH-AMOUNT   TO WS-BR-AMOUNT
+           MOVE WS-BATCH-MOTIVO TO WS-BR-MOTIVO
+           MOVE WS-BATCH-REPORT-LINE TO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD.
+
+       FINALIZAR.
+           MOVE SPACES TO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD
+           MOVE WS-BATCH-PROCESSED TO WS-BS-PROCESSED
+           MOVE WS-BATCH-REJECTED  TO WS-BS-REJECTED
+           MOVE WS-BATCH-SUMMARY-LINE TO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD
+
+           CLOSE ACCOUNTS-FILE
+           CLOSE BATCH-FILE
+           CLOSE TRANLOG-FILE
+           CLOSE BATCH-REPORT-FILE
+
+           DISPLAY 'LOTE PROCESADO - OK: ' WS-BATCH-PROCESSED
+               ' RECHAZADAS: ' WS-BATCH-REJECTED.
