@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMUNLK.
+       AUTHOR. LUCAS-CANETE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO 'ACCOUNTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACC-ID
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACC-ID              PIC 9(5).
+           05  ACC-PIN             PIC 9(4).
+           05  ACC-OWNER-ID        PIC 9(5).
+           05  ACC-NAME            PIC X(20).
+           05  ACC-TYPE            PIC X(1).
+               88  ACC-TIPO-CORRIENTE VALUE 'C'.
+               88  ACC-TIPO-AHORRO    VALUE 'S'.
+           05  ACC-BALANCE         PIC 9(7)V99.
+           05  ACC-FAILED-ATTEMPTS PIC 9(1).
+           05  ACC-LOCKED          PIC X(1).
+               88  ACC-IS-LOCKED     VALUE 'S'.
+               88  ACC-NOT-LOCKED    VALUE 'N'.
+           05  ACC-DAILY-LIMIT     PIC 9(7)V99.
+           05  ACC-WITHDRAWN-TODAY PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-STATUS PIC X(2).
+           88  ACCOUNTS-OK    VALUE '00'.
+
+       01  WS-INPUT-ID        PIC 9(5).
+       01  WS-REWRITE-OK      PIC X VALUE 'S'.
+           88  GRABADO-OK       VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN I-O ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               DISPLAY 'ERROR AL ABRIR CUENTAS'
+               STOP RUN
+           END-IF
+
+           DISPLAY 'ID DE CUENTA A DESBLOQUEAR: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-ID
+           MOVE WS-INPUT-ID TO ACC-ID
+
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY 'CUENTA NO ENCONTRADA'
+           END-READ
+
+           IF ACCOUNTS-OK
+               MOVE 0 TO ACC-FAILED-ATTEMPTS
+               MOVE 'N' TO ACC-LOCKED
+               MOVE 'S' TO WS-REWRITE-OK
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR AL ACTUALIZAR CUENTA'
+                       MOVE 'N' TO WS-REWRITE-OK
+               END-REWRITE
+               IF GRABADO-OK
+                   DISPLAY 'CUENTA DESBLOQUEADA: ' WS-INPUT-ID
+               END-IF
+           END-IF
+
+           CLOSE ACCOUNTS-FILE
+           STOP RUN.
