@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATMRPT.
+       AUTHOR. LUCAS-CANETE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO 'ACCOUNTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-ID
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
+           SELECT TRANLOG-FILE ASSIGN TO 'TRANLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'ATMRPT.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACC-ID              PIC 9(5).
+           05  ACC-PIN             PIC 9(4).
+           05  ACC-OWNER-ID        PIC 9(5).
+           05  ACC-NAME            PIC X(20).
+           05  ACC-TYPE            PIC X(1).
+               88  ACC-TIPO-CORRIENTE VALUE 'C'.
+               88  ACC-TIPO-AHORRO    VALUE 'S'.
+           05  ACC-BALANCE         PIC 9(7)V99.
+           05  ACC-FAILED-ATTEMPTS PIC 9(1).
+           05  ACC-LOCKED          PIC X(1).
+               88  ACC-IS-LOCKED     VALUE 'S'.
+               88  ACC-NOT-LOCKED    VALUE 'N'.
+           05  ACC-DAILY-LIMIT     PIC 9(7)V99.
+           05  ACC-WITHDRAWN-TODAY PIC 9(7)V99.
+
+       FD  TRANLOG-FILE.
+       01  TRANLOG-RECORD.
+           05  TL-ACC-ID      PIC 9(5).
+           05  TL-TXN-TYPE    PIC X(1).
+               88  TL-DEPOSITO       VALUE 'D'.
+               88  TL-RETIRO         VALUE 'R'.
+               88  TL-TRANSF-DEBITO  VALUE 'X'.
+               88  TL-TRANSF-CREDITO VALUE 'Y'.
+           05  TL-AMOUNT      PIC 9(7)V99.
+           05  TL-BALANCE     PIC 9(7)V99.
+           05  TL-DATE        PIC 9(8).
+           05  TL-TIME        PIC 9(8).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD      PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNTS-STATUS PIC X(2).
+           88  ACCOUNTS-OK    VALUE '00'.
+           88  ACCOUNTS-EOF   VALUE '10'.
+
+       01  WS-TRANLOG-STATUS  PIC X(2).
+           88  TRANLOG-OK     VALUE '00'.
+           88  TRANLOG-EOF    VALUE '10'.
+           88  TRANLOG-NOFILE VALUE '35'.
+
+       01  WS-REPORT-STATUS   PIC X(2).
+           88  REPORT-OK      VALUE '00'.
+
+       01  WS-TRANLOG-PRESENT PIC X VALUE 'N'.
+           88  TRANLOG-PRESENTE VALUE 'S'.
+
+       01  WS-RPT-TODAY       PIC 9(8).
+       01  WS-RPT-RESET-ERRORS PIC 9(3) VALUE 0.
+       01  WS-RPT-TRUNCATED   PIC X VALUE 'N'.
+           88  CUENTAS-TRUNCADAS VALUE 'S'.
+
+       01  WS-MAX-ACCOUNTS    PIC 9(3) VALUE 300.
+       01  WS-RPT-COUNT       PIC 9(3) VALUE 0.
+       01  WS-RPT-MATCH-IDX   PIC 9(3) VALUE 0.
+       01  WS-RPT-FOUND       PIC X VALUE 'N'.
+           88  CUENTA-RPT-ENCONTRADA VALUE 'S'.
+
+       01  WS-RPT-TABLE.
+           05  WS-RPT-ENTRY OCCURS 1 TO 300 TIMES
+                       DEPENDING ON WS-RPT-COUNT
+                       INDEXED BY WS-RPT-IDX.
+               10  WS-RPT-ID          PIC 9(5).
+               10  WS-RPT-NAME        PIC X(20).
+               10  WS-RPT-CLOSING     PIC 9(7)V99.
+               10  WS-RPT-OPENING     PIC S9(7)V99.
+               10  WS-RPT-DEPOSITS    PIC 9(7)V99.
+               10  WS-RPT-WITHDRAWALS PIC 9(7)V99.
+
+       01  WS-GT-OPENING      PIC S9(11)V99 VALUE 0.
+       01  WS-GT-DEPOSITS     PIC S9(11)V99 VALUE 0.
+       01  WS-GT-WITHDRAWALS  PIC S9(11)V99 VALUE 0.
+       01  WS-GT-CLOSING      PIC S9(11)V99 VALUE 0.
+
+       01  WS-REPORT-LINE.
+           05  WS-RL-ID           PIC 9(5).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-RL-NAME         PIC X(20).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-RL-OPENING      PIC -(7)9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-RL-DEPOSITS     PIC -(7)9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-RL-WITHDRAWALS  PIC -(7)9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-RL-CLOSING      PIC -(7)9.99.
+
+       01  WS-RESET-ERROR-LINE.
+           05  FILLER             PIC X(43) VALUE
+               'ADVERTENCIA: CUENTAS SIN REINICIAR LIMITE:'.
+           05  WS-RL-RESET-ERR-COUNT PIC ZZ9.
+
+       01  WS-TRUNCATED-LINE.
+           05  FILLER             PIC X(52) VALUE
+               'ADVERTENCIA: SE ALCANZO EL LIMITE DE CUENTAS - '.
+           05  FILLER             PIC X(38) VALUE
+               'HAY CUENTAS QUE NO SE INCLUYEN ARRIBA'.
+
+       01  WS-TOTAL-LINE.
+           05  WS-TL-LABEL        PIC X(27) VALUE 'TOTAL GENERAL'.
+           05  WS-TL-OPENING      PIC -(9)9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-TL-DEPOSITS     PIC -(9)9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-TL-WITHDRAWALS  PIC -(9)9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-TL-CLOSING      PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INICIALIZAR
+           PERFORM CARGAR-CUENTAS
+           PERFORM ACUMULAR-MOVIMIENTOS
+           PERFORM IMPRIMIR-REPORTE
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN I-O ACCOUNTS-FILE
+           IF NOT ACCOUNTS-OK
+               DISPLAY 'ERROR AL ABRIR CUENTAS'
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRANLOG-FILE
+           IF TRANLOG-OK
+               MOVE 'S' TO WS-TRANLOG-PRESENT
+           ELSE
+               MOVE 'N' TO WS-TRANLOG-PRESENT
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR AL ABRIR REPORTE'
+               CLOSE ACCOUNTS-FILE
+               IF TRANLOG-PRESENTE
+                   CLOSE TRANLOG-FILE
+               END-IF
+               STOP RUN
+           END-IF
+           MOVE 0 TO WS-RPT-COUNT
+           ACCEPT WS-RPT-TODAY FROM DATE YYYYMMDD.
+
+       CARGAR-CUENTAS.
+           PERFORM LEER-UNA-CUENTA-RPT UNTIL ACCOUNTS-EOF
+                 OR WS-RPT-COUNT = WS-MAX-ACCOUNTS
+           IF NOT ACCOUNTS-EOF
+               READ ACCOUNTS-FILE NEXT RECORD
+               IF NOT ACCOUNTS-EOF
+                   MOVE 'S' TO WS-RPT-TRUNCATED
+                   DISPLAY 'ADVERTENCIA: SE ALCANZO EL LIMITE DE '
+                       WS-MAX-ACCOUNTS ' CUENTAS - HAY REGISTROS EN '
+                       'ACCOUNTS.DAT QUE NO SE INCLUYEN EN EL REPORTE'
+               END-IF
+           END-IF
+           CLOSE ACCOUNTS-FILE.
+
+       LEER-UNA-CUENTA-RPT.
+           READ ACCOUNTS-FILE NEXT RECORD
+           IF ACCOUNTS-OK
+               ADD 1 TO WS-RPT-COUNT
+               SET WS-RPT-IDX TO WS-RPT-COUNT
+               MOVE ACC-ID TO WS-RPT-ID (WS-RPT-IDX)
+               MOVE ACC-NAME TO WS-RPT-NAME (WS-RPT-IDX)
+               MOVE ACC-BALANCE TO WS-RPT-CLOSING (WS-RPT-IDX)
+               MOVE 0 TO WS-RPT-DEPOSITS (WS-RPT-IDX)
+               MOVE 0 TO WS-RPT-WITHDRAWALS (WS-RPT-IDX)
+               PERFORM REINICIAR-LIMITE-DIARIO
+           END-IF.
+
+       REINICIAR-LIMITE-DIARIO.
+           MOVE 0 TO ACC-WITHDRAWN-TODAY
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR AL REINICIAR LIMITE DIARIO - CUENTA '
+                       ACC-ID
+                   ADD 1 TO WS-RPT-RESET-ERRORS
+           END-REWRITE.
+
+       ACUMULAR-MOVIMIENTOS.
+           IF TRANLOG-PRESENTE
+               PERFORM LEER-UN-MOVIMIENTO UNTIL TRANLOG-EOF
+               CLOSE TRANLOG-FILE
+           END-IF.
+
+       LEER-UN-MOVIMIENTO.
+           READ TRANLOG-FILE
+           IF TRANLOG-OK AND TL-DATE = WS-RPT-TODAY
+               PERFORM BUSCAR-CUENTA-RPT
+               IF CUENTA-RPT-ENCONTRADA
+                   EVALUATE TRUE
+                       WHEN TL-DEPOSITO
+                           ADD TL-AMOUNT
+                             TO WS-RPT-DEPOSITS (WS-RPT-MATCH-IDX)
+                       WHEN TL-RETIRO
+                           ADD TL-AMOUNT
+                             TO WS-RPT-WITHDRAWALS (WS-RPT-MATCH-IDX)
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       BUSCAR-CUENTA-RPT.
+           MOVE 'N' TO WS-RPT-FOUND
+           PERFORM COMPARAR-CUENTA-RPT
+               VARYING WS-RPT-IDX FROM 1 BY 1
+               UNTIL WS-RPT-IDX > WS-RPT-COUNT
+                  OR CUENTA-RPT-ENCONTRADA.
+
+       COMPARAR-CUENTA-RPT.
+           IF TL-ACC-ID = WS-RPT-ID (WS-RPT-IDX)
+               MOVE WS-RPT-IDX TO WS-RPT-MATCH-IDX
+               MOVE 'S' TO WS-RPT-FOUND
+           END-IF.
+
+       IMPRIMIR-REPORTE.
+           MOVE 'CUENTA  NOMBRE                SALDO INIC.'
+             TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE '        DEPOSITOS    RETIROS      SALDO FIN.'
+             TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           PERFORM IMPRIMIR-UNA-CUENTA
+               VARYING WS-RPT-IDX FROM 1 BY 1
+               UNTIL WS-RPT-IDX > WS-RPT-COUNT.
+
+       IMPRIMIR-UNA-CUENTA.
+           COMPUTE WS-RPT-OPENING (WS-RPT-IDX) =
+                   WS-RPT-CLOSING (WS-RPT-IDX)
+                 - WS-RPT-DEPOSITS (WS-RPT-IDX)
+                 + WS-RPT-WITHDRAWALS (WS-RPT-IDX)
+
+           MOVE WS-RPT-ID (WS-RPT-IDX)          TO WS-RL-ID
+           MOVE WS-RPT-NAME (WS-RPT-IDX)        TO WS-RL-NAME
+           MOVE WS-RPT-OPENING (WS-RPT-IDX)     TO WS-RL-OPENING
+           MOVE WS-RPT-DEPOSITS (WS-RPT-IDX)    TO WS-RL-DEPOSITS
+           MOVE WS-RPT-WITHDRAWALS (WS-RPT-IDX) TO WS-RL-WITHDRAWALS
+           MOVE WS-RPT-CLOSING (WS-RPT-IDX)     TO WS-RL-CLOSING
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           ADD WS-RPT-OPENING (WS-RPT-IDX)      TO WS-GT-OPENING
+           ADD WS-RPT-DEPOSITS (WS-RPT-IDX)     TO WS-GT-DEPOSITS
+           ADD WS-RPT-WITHDRAWALS (WS-RPT-IDX)  TO WS-GT-WITHDRAWALS
+           ADD WS-RPT-CLOSING (WS-RPT-IDX)      TO WS-GT-CLOSING.
+
+       FINALIZAR.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE WS-GT-OPENING     TO WS-TL-OPENING
+           MOVE WS-GT-DEPOSITS    TO WS-TL-DEPOSITS
+           MOVE WS-GT-WITHDRAWALS TO WS-TL-WITHDRAWALS
+           MOVE WS-GT-CLOSING     TO WS-TL-CLOSING
+           MOVE WS-TOTAL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           IF CUENTAS-TRUNCADAS
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-TRUNCATED-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+           IF WS-RPT-RESET-ERRORS > 0
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               MOVE WS-RPT-RESET-ERRORS TO WS-RL-RESET-ERR-COUNT
+               MOVE WS-RESET-ERROR-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+               DISPLAY 'ADVERTENCIA: ' WS-RPT-RESET-ERRORS
+                   ' CUENTAS NO SE PUDIERON REINICIAR - REVISAR LOG'
+           END-IF
+           CLOSE REPORT-FILE.
