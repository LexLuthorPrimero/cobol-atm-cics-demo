@@ -5,143 +5,363 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE ASSIGN TO 'ACCOUNTS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-ID
                FILE STATUS IS WS-ACCOUNTS-STATUS.
+           SELECT TRANLOG-FILE ASSIGN TO 'TRANLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE.
        01  ACCOUNT-RECORD.
-           05  ACC-ID         PIC 9(5).
-           05  ACC-PIN        PIC 9(4).
-           05  ACC-NAME       PIC X(20).
-           05  ACC-BALANCE    PIC 9(7)V99.
+           05  ACC-ID              PIC 9(5).
+           05  ACC-PIN             PIC 9(4).
+           05  ACC-OWNER-ID        PIC 9(5).
+           05  ACC-NAME            PIC X(20).
+           05  ACC-TYPE            PIC X(1).
+               88  ACC-TIPO-CORRIENTE VALUE 'C'.
+               88  ACC-TIPO-AHORRO    VALUE 'S'.
+           05  ACC-BALANCE         PIC 9(7)V99.
+           05  ACC-FAILED-ATTEMPTS PIC 9(1).
+           05  ACC-LOCKED          PIC X(1).
+               88  ACC-IS-LOCKED     VALUE 'S'.
+               88  ACC-NOT-LOCKED    VALUE 'N'.
+           05  ACC-DAILY-LIMIT     PIC 9(7)V99.
+           05  ACC-WITHDRAWN-TODAY PIC 9(7)V99.
+
+       FD  TRANLOG-FILE.
+       01  TRANLOG-RECORD.
+           05  TL-ACC-ID      PIC 9(5).
+           05  TL-TXN-TYPE    PIC X(1).
+               88  TL-DEPOSITO       VALUE 'D'.
+               88  TL-RETIRO         VALUE 'R'.
+               88  TL-TRANSF-DEBITO  VALUE 'X'.
+               88  TL-TRANSF-CREDITO VALUE 'Y'.
+           05  TL-AMOUNT      PIC 9(7)V99.
+           05  TL-BALANCE     PIC 9(7)V99.
+           05  TL-DATE        PIC 9(8).
+           05  TL-TIME        PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01  WS-ACCOUNTS-STATUS PIC X(2).
            88  ACCOUNTS-OK    VALUE '00'.
            88  ACCOUNTS-EOF   VALUE '10'.
 
+       01  WS-TRANLOG-STATUS  PIC X(2).
+           88  TRANLOG-OK     VALUE '00'.
+
+       01  WS-TL-DATE         PIC 9(8).
+       01  WS-TL-TIME         PIC 9(8).
+
        01  WS-INPUT-ID        PIC 9(5).
        01  WS-INPUT-PIN       PIC 9(4).
        01  WS-CHOICE          PIC X.
        01  WS-AMOUNT          PIC 9(7)V99.
+       01  WS-RETIRO-PROYECTADO PIC 9(8)V99.
+       01  WS-REWRITE-IDX     PIC 9(3).
+       01  WS-DEST-ID         PIC 9(5).
+       01  WS-DEST-INDEX      PIC 9(3) VALUE 0.
+
+       01  WS-DEFAULT-DAILY-LIMIT PIC 9(7)V99 VALUE 1000.00.
 
-       01  WS-ACCOUNT-1.
-           05  WS1-ID         PIC 9(5).
-           05  WS1-PIN        PIC 9(4).
-           05  WS1-NAME       PIC X(20).
-           05  WS1-BALANCE    PIC 9(7)V99.
-       01  WS-ACCOUNT-2.
-           05  WS2-ID         PIC 9(5).
-           05  WS2-PIN        PIC 9(4).
-           05  WS2-NAME       PIC X(20).
-           05  WS2-BALANCE    PIC 9(7)V99.
-       01  WS-ACCOUNT-3.
-           05  WS3-ID         PIC 9(5).
-           05  WS3-PIN        PIC 9(4).
-           05  WS3-NAME       PIC X(20).
-           05  WS3-BALANCE    PIC 9(7)V99.
-       01  WS-ACCOUNT-4.
-           05  WS4-ID         PIC 9(5).
-           05  WS4-PIN        PIC 9(4).
-           05  WS4-NAME       PIC X(20).
-           05  WS4-BALANCE    PIC 9(7)V99.
-       01  WS-ACCOUNT-5.
-           05  WS5-ID         PIC 9(5).
-           05  WS5-PIN        PIC 9(4).
-           05  WS5-NAME       PIC X(20).
-           05  WS5-BALANCE    PIC 9(7)V99.
-
-       01  WS-CURRENT-INDEX   PIC 9 VALUE 0.
+       01  WS-MAX-ACCOUNTS    PIC 9(3) VALUE 300.
+       01  WS-ACCOUNT-COUNT   PIC 9(3) VALUE 0.
+       01  WS-ACCOUNT-TABLE.
+           05  WS-ACCOUNT-ENTRY OCCURS 1 TO 300 TIMES
+                       DEPENDING ON WS-ACCOUNT-COUNT
+                       INDEXED BY WS-ACC-IDX.
+               10  WS-ACC-ID              PIC 9(5).
+               10  WS-ACC-PIN             PIC 9(4).
+               10  WS-ACC-OWNER-ID        PIC 9(5).
+               10  WS-ACC-NAME            PIC X(20).
+               10  WS-ACC-TYPE            PIC X(1).
+               10  WS-ACC-BALANCE         PIC 9(7)V99.
+               10  WS-ACC-FAILED-ATTEMPTS PIC 9(1).
+               10  WS-ACC-LOCKED          PIC X(1).
+                   88  CUENTA-BLOQUEADA     VALUE 'S'.
+               10  WS-ACC-DAILY-LIMIT     PIC 9(7)V99.
+               10  WS-ACC-WITHDRAWN-TODAY PIC 9(7)V99.
+
+       01  WS-CURRENT-INDEX   PIC 9(3) VALUE 0.
        01  WS-FOUND           PIC X VALUE 'N'.
            88  ACCOUNT-FOUND  VALUE 'S'.
+       01  WS-MOTIVO-MOSTRADO PIC X VALUE 'N'.
+           88  MOTIVO-YA-MOSTRADO VALUE 'S'.
+
+       01  WS-REWRITE-OK      PIC X VALUE 'S'.
+           88  GRABADO-OK       VALUE 'S'.
+
+       01  WS-LINKED-COUNT    PIC 9(3) VALUE 0.
+       01  WS-LINKED-TABLE.
+           05  WS-LINKED-ENTRY OCCURS 1 TO 300 TIMES
+                       DEPENDING ON WS-LINKED-COUNT
+                       INDEXED BY WS-LINKED-IDX.
+               10  WS-LINKED-TBL-INDEX PIC 9(3).
+       01  WS-SEL-CHOICE      PIC 9(3).
+       01  WS-LINKED-DISPLAY-IDX PIC 9(3).
+       01  WS-LINKED-DISPLAY-NUM PIC 9(3).
 
        01  WS-CURRENT-NAME    PIC X(20).
        01  WS-CURRENT-BALANCE PIC 9(7)V99.
 
+       01  WS-VALID-INPUT     PIC X VALUE 'N'.
+           88  ENTRADA-VALIDA   VALUE 'S'.
+       01  WS-RETRY-COUNT     PIC 9(1) VALUE 0.
+       01  WS-MAX-RETRIES     PIC 9(1) VALUE 3.
+       01  WS-PROMPT-MONTO    PIC X(25).
+       01  WS-RAW-ID          PIC X(5).
+       01  WS-RAW-PIN         PIC X(4).
+       01  WS-RAW-DEST-ID     PIC X(5).
+       01  WS-RAW-SEL-CHOICE  PIC X(3).
+       01  WS-RAW-MONTO       PIC X(9).
+       01  WS-RAW-MONTO-NUM REDEFINES WS-RAW-MONTO PIC 9(7)V99.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CARGA-CUENTAS
            DISPLAY '============================================'
            DISPLAY '   CAJERO AUTOMATICO - SIMULACION CICS      '
            DISPLAY '============================================'
-           DISPLAY 'INGRESE SU ID: ' WITH NO ADVANCING
-           ACCEPT WS-INPUT-ID
-           DISPLAY 'INGRESE SU PIN: ' WITH NO ADVANCING
-           ACCEPT WS-INPUT-PIN
+           PERFORM SOLICITAR-ID
+           IF ENTRADA-VALIDA
+               PERFORM SOLICITAR-PIN
+           END-IF
 
-           PERFORM VALIDAR-CUENTA
+           IF ENTRADA-VALIDA
+               PERFORM VALIDAR-CUENTA
+           END-IF
            IF NOT ACCOUNT-FOUND
-               DISPLAY 'CUENTA NO ENCONTRADA O PIN INCORRECTO'
+               IF NOT MOTIVO-YA-MOSTRADO
+                   DISPLAY 'CUENTA NO ENCONTRADA O PIN INCORRECTO'
+               END-IF
                PERFORM GUARDAR-CUENTAS
                STOP RUN
            END-IF
 
-           MOVE WS-CURRENT-NAME TO WS-CURRENT-NAME
-           MOVE WS-CURRENT-BALANCE TO WS-CURRENT-BALANCE
-           PERFORM MENU UNTIL WS-CHOICE = 'S' OR WS-CHOICE = 's'
+           PERFORM CONSTRUIR-CUENTAS-VINCULADAS
+           IF WS-LINKED-COUNT > 1
+               PERFORM SELECCIONAR-CUENTA
+           END-IF
+
+           MOVE WS-ACC-NAME (WS-CURRENT-INDEX) TO WS-CURRENT-NAME
+           MOVE WS-ACC-BALANCE (WS-CURRENT-INDEX) TO WS-CURRENT-BALANCE
+           PERFORM RUTINA-MENU UNTIL WS-CHOICE = 'S' OR WS-CHOICE = 's'
 
            PERFORM GUARDAR-CUENTAS
            DISPLAY 'GRACIAS POR SU VISITA'
            STOP RUN.
 
+       SOLICITAR-ID.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM SOLICITAR-UN-ID
+               VARYING WS-RETRY-COUNT FROM 1 BY 1
+               UNTIL ENTRADA-VALIDA OR WS-RETRY-COUNT > WS-MAX-RETRIES.
+
+       SOLICITAR-UN-ID.
+           DISPLAY 'INGRESE SU ID (5 DIGITOS): ' WITH NO ADVANCING
+           ACCEPT WS-RAW-ID
+           IF WS-RAW-ID IS NUMERIC AND WS-RAW-ID NOT = ZEROS
+               MOVE WS-RAW-ID TO WS-INPUT-ID
+               MOVE 'S' TO WS-VALID-INPUT
+           ELSE
+               DISPLAY 'ID INVALIDO - INGRESE 5 DIGITOS NUMERICOS'
+           END-IF.
+
+       SOLICITAR-PIN.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM SOLICITAR-UN-PIN
+               VARYING WS-RETRY-COUNT FROM 1 BY 1
+               UNTIL ENTRADA-VALIDA OR WS-RETRY-COUNT > WS-MAX-RETRIES.
+
+       SOLICITAR-UN-PIN.
+           DISPLAY 'INGRESE SU PIN (4 DIGITOS): ' WITH NO ADVANCING
+           ACCEPT WS-RAW-PIN
+           IF WS-RAW-PIN IS NUMERIC
+               MOVE WS-RAW-PIN TO WS-INPUT-PIN
+               MOVE 'S' TO WS-VALID-INPUT
+           ELSE
+               DISPLAY 'PIN INVALIDO - INGRESE 4 DIGITOS NUMERICOS'
+           END-IF.
+
+       SOLICITAR-MONTO.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM SOLICITAR-UN-MONTO
+               VARYING WS-RETRY-COUNT FROM 1 BY 1
+               UNTIL ENTRADA-VALIDA OR WS-RETRY-COUNT > WS-MAX-RETRIES.
+
+       SOLICITAR-UN-MONTO.
+           DISPLAY WS-PROMPT-MONTO WITH NO ADVANCING
+           ACCEPT WS-RAW-MONTO
+           IF WS-RAW-MONTO IS NUMERIC AND WS-RAW-MONTO-NUM > 0
+               MOVE WS-RAW-MONTO-NUM TO WS-AMOUNT
+               MOVE 'S' TO WS-VALID-INPUT
+           ELSE
+               DISPLAY 'MONTO INVALIDO - INGRESE 9 DIGITOS NUMERICOS'
+               ' (LOS ULTIMOS 2 SON LOS CENTAVOS)'
+           END-IF.
+
        CARGA-CUENTAS.
-           OPEN INPUT ACCOUNTS-FILE
+           OPEN I-O ACCOUNTS-FILE
            IF NOT ACCOUNTS-OK
                DISPLAY 'ERROR AL ABRIR CUENTAS'
                STOP RUN
            END-IF
 
-           READ ACCOUNTS-FILE INTO WS-ACCOUNT-1
-           READ ACCOUNTS-FILE INTO WS-ACCOUNT-2
-           READ ACCOUNTS-FILE INTO WS-ACCOUNT-3
-           READ ACCOUNTS-FILE INTO WS-ACCOUNT-4
-           READ ACCOUNTS-FILE INTO WS-ACCOUNT-5
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           MOVE 0 TO ACC-ID
+           START ACCOUNTS-FILE KEY IS NOT LESS THAN ACC-ID
+               INVALID KEY MOVE '10' TO WS-ACCOUNTS-STATUS
+           END-START
+           IF ACCOUNTS-OK
+               PERFORM LEER-UNA-CUENTA UNTIL ACCOUNTS-EOF
+                     OR WS-ACCOUNT-COUNT = WS-MAX-ACCOUNTS
+               IF NOT ACCOUNTS-EOF
+                   READ ACCOUNTS-FILE NEXT RECORD
+                   IF NOT ACCOUNTS-EOF
+                       DISPLAY 'ADVERTENCIA: SE ALCANZO EL LIMITE DE '
+                          WS-MAX-ACCOUNTS ' CUENTAS - HAY REGISTROS '
+                          'EN ACCOUNTS.DAT QUE NO SE CARGARON'
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM ABRIR-TRANLOG.
+
+       ABRIR-TRANLOG.
+           OPEN EXTEND TRANLOG-FILE
+           IF WS-TRANLOG-STATUS = '35'
+               OPEN OUTPUT TRANLOG-FILE
+           END-IF
+           IF NOT TRANLOG-OK
+               DISPLAY 'ERROR AL ABRIR TRANLOG'
+               STOP RUN
+           END-IF.
 
-           CLOSE ACCOUNTS-FILE.
+       LEER-UNA-CUENTA.
+           READ ACCOUNTS-FILE NEXT RECORD
+           IF ACCOUNTS-OK
+               ADD 1 TO WS-ACCOUNT-COUNT
+               SET WS-ACC-IDX TO WS-ACCOUNT-COUNT
+               MOVE ACCOUNT-RECORD TO WS-ACCOUNT-ENTRY (WS-ACC-IDX)
+               IF WS-ACC-OWNER-ID (WS-ACC-IDX) = 0
+                   MOVE WS-ACC-ID (WS-ACC-IDX)
+                     TO WS-ACC-OWNER-ID (WS-ACC-IDX)
+               END-IF
+               IF WS-ACC-DAILY-LIMIT (WS-ACC-IDX) = 0
+                   MOVE WS-DEFAULT-DAILY-LIMIT
+                     TO WS-ACC-DAILY-LIMIT (WS-ACC-IDX)
+               END-IF
+           END-IF.
 
        VALIDAR-CUENTA.
            MOVE 'N' TO WS-FOUND
-           IF WS-INPUT-ID = WS1-ID AND WS-INPUT-PIN = WS1-PIN
-               MOVE 1 TO WS-CURRENT-INDEX
-               MOVE 'S' TO WS-FOUND
-           END-IF
-           IF WS-INPUT-ID = WS2-ID AND WS-INPUT-PIN = WS2-PIN
-               MOVE 2 TO WS-CURRENT-INDEX
-               MOVE 'S' TO WS-FOUND
+           MOVE 'N' TO WS-MOTIVO-MOSTRADO
+           MOVE 0 TO WS-CURRENT-INDEX
+           PERFORM BUSCAR-ID-TBL
+               VARYING WS-ACC-IDX FROM 1 BY 1
+               UNTIL WS-ACC-IDX > WS-ACCOUNT-COUNT
+                  OR WS-CURRENT-INDEX NOT = 0
+
+           IF WS-CURRENT-INDEX NOT = 0
+               PERFORM VERIFICAR-PIN
+           END-IF.
+
+       BUSCAR-ID-TBL.
+           IF WS-INPUT-ID = WS-ACC-ID (WS-ACC-IDX)
+               MOVE WS-ACC-IDX TO WS-CURRENT-INDEX
+           END-IF.
+
+       VERIFICAR-PIN.
+           IF CUENTA-BLOQUEADA (WS-CURRENT-INDEX)
+               DISPLAY 'CUENTA BLOQUEADA - CONSULTE AL BANCO'
+               MOVE 'S' TO WS-MOTIVO-MOSTRADO
+           ELSE
+               IF WS-INPUT-PIN = WS-ACC-PIN (WS-CURRENT-INDEX)
+                   PERFORM PIN-CORRECTO
+               ELSE
+                   PERFORM PIN-INCORRECTO
+               END-IF
+           END-IF.
+
+       PIN-CORRECTO.
+           MOVE 0 TO WS-ACC-FAILED-ATTEMPTS (WS-CURRENT-INDEX)
+           PERFORM GRABAR-CUENTA
+           MOVE 'S' TO WS-FOUND.
+
+       PIN-INCORRECTO.
+           ADD 1 TO WS-ACC-FAILED-ATTEMPTS (WS-CURRENT-INDEX)
+           IF WS-ACC-FAILED-ATTEMPTS (WS-CURRENT-INDEX) >= 3
+               MOVE 'S' TO WS-ACC-LOCKED (WS-CURRENT-INDEX)
+               DISPLAY 'CUENTA BLOQUEADA - CONSULTE AL BANCO'
+               MOVE 'S' TO WS-MOTIVO-MOSTRADO
            END-IF
-           IF WS-INPUT-ID = WS3-ID AND WS-INPUT-PIN = WS3-PIN
-               MOVE 3 TO WS-CURRENT-INDEX
-               MOVE 'S' TO WS-FOUND
+           PERFORM GRABAR-CUENTA.
+
+       CONSTRUIR-CUENTAS-VINCULADAS.
+           MOVE 0 TO WS-LINKED-COUNT
+           PERFORM VINCULAR-UNA-CUENTA
+               VARYING WS-ACC-IDX FROM 1 BY 1
+               UNTIL WS-ACC-IDX > WS-ACCOUNT-COUNT.
+
+       VINCULAR-UNA-CUENTA.
+           IF WS-ACC-OWNER-ID (WS-ACC-IDX)
+                 = WS-ACC-OWNER-ID (WS-CURRENT-INDEX)
+               ADD 1 TO WS-LINKED-COUNT
+               SET WS-LINKED-IDX TO WS-LINKED-COUNT
+               MOVE WS-ACC-IDX TO WS-LINKED-TBL-INDEX (WS-LINKED-IDX)
+           END-IF.
+
+       SELECCIONAR-CUENTA.
+           DISPLAY ' '
+           DISPLAY 'CUENTAS DISPONIBLES:'
+           PERFORM MOSTRAR-CUENTA-VINCULADA
+               VARYING WS-LINKED-IDX FROM 1 BY 1
+               UNTIL WS-LINKED-IDX > WS-LINKED-COUNT
+           DISPLAY 'ELIJA UNA CUENTA (NUMERO): ' WITH NO ADVANCING
+           ACCEPT WS-RAW-SEL-CHOICE
+           MOVE 0 TO WS-SEL-CHOICE
+           IF WS-RAW-SEL-CHOICE IS NUMERIC
+               MOVE WS-RAW-SEL-CHOICE TO WS-SEL-CHOICE
            END-IF
-           IF WS-INPUT-ID = WS4-ID AND WS-INPUT-PIN = WS4-PIN
-               MOVE 4 TO WS-CURRENT-INDEX
-               MOVE 'S' TO WS-FOUND
+           IF WS-SEL-CHOICE > 0 AND WS-SEL-CHOICE <= WS-LINKED-COUNT
+               MOVE WS-LINKED-TBL-INDEX (WS-SEL-CHOICE)
+                 TO WS-REWRITE-IDX
+           ELSE
+               DISPLAY 'OPCION NO VALIDA, SE USA LA PRIMERA CUENTA'
+               MOVE WS-LINKED-TBL-INDEX (1) TO WS-REWRITE-IDX
            END-IF
-           IF WS-INPUT-ID = WS5-ID AND WS-INPUT-PIN = WS5-PIN
-               MOVE 5 TO WS-CURRENT-INDEX
-               MOVE 'S' TO WS-FOUND
+           IF CUENTA-BLOQUEADA (WS-REWRITE-IDX)
+               DISPLAY 'CUENTA BLOQUEADA - CONSULTE AL BANCO'
+               DISPLAY 'SE MANTIENE LA CUENTA ACTUAL'
+           ELSE
+               MOVE WS-REWRITE-IDX TO WS-CURRENT-INDEX
+           END-IF.
+
+       MOSTRAR-CUENTA-VINCULADA.
+           SET WS-LINKED-DISPLAY-NUM TO WS-LINKED-IDX
+           MOVE WS-LINKED-TBL-INDEX (WS-LINKED-IDX)
+             TO WS-LINKED-DISPLAY-IDX
+           DISPLAY '  ' WS-LINKED-DISPLAY-NUM
+               ' - ID '   WS-ACC-ID (WS-LINKED-DISPLAY-IDX)
+               ' TIPO '   WS-ACC-TYPE (WS-LINKED-DISPLAY-IDX)
+               ' SALDO $' WS-ACC-BALANCE (WS-LINKED-DISPLAY-IDX)
+           IF CUENTA-BLOQUEADA (WS-LINKED-DISPLAY-IDX)
+               DISPLAY '      [BLOQUEADA]'
            END-IF.
 
-       MENU.
+       RUTINA-MENU.
            DISPLAY ' '
-           EVALUATE WS-CURRENT-INDEX
-               WHEN 1 DISPLAY 'BIENVENIDO/A ' WS1-NAME
-                      DISPLAY 'SALDO ACTUAL: $' WS1-BALANCE
-               WHEN 2 DISPLAY 'BIENVENIDO/A ' WS2-NAME
-                      DISPLAY 'SALDO ACTUAL: $' WS2-BALANCE
-               WHEN 3 DISPLAY 'BIENVENIDO/A ' WS3-NAME
-                      DISPLAY 'SALDO ACTUAL: $' WS3-BALANCE
-               WHEN 4 DISPLAY 'BIENVENIDO/A ' WS4-NAME
-                      DISPLAY 'SALDO ACTUAL: $' WS4-BALANCE
-               WHEN 5 DISPLAY 'BIENVENIDO/A ' WS5-NAME
-                      DISPLAY 'SALDO ACTUAL: $' WS5-BALANCE
-           END-EVALUATE
+           DISPLAY 'BIENVENIDO/A ' WS-ACC-NAME (WS-CURRENT-INDEX)
+           DISPLAY 'SALDO ACTUAL: $' WS-ACC-BALANCE (WS-CURRENT-INDEX)
            DISPLAY ' '
            DISPLAY 'Opciones:'
            DISPLAY '  1. DEPOSITAR'
            DISPLAY '  2. RETIRAR'
            DISPLAY '  3. CONSULTAR SALDO'
+           DISPLAY '  4. TRANSFERIR'
+           DISPLAY '  5. CAMBIAR DE CUENTA'
            DISPLAY '  S. SALIR'
            DISPLAY 'ELIJA UNA OPCION: ' WITH NO ADVANCING
            ACCEPT WS-CHOICE
@@ -150,81 +370,216 @@
                WHEN '1' PERFORM DEPOSITAR
                WHEN '2' PERFORM RETIRAR
                WHEN '3' PERFORM MOSTRAR-SALDO
+               WHEN '4' PERFORM TRANSFERIR
+               WHEN '5' PERFORM CAMBIAR-DE-CUENTA
                WHEN 'S' CONTINUE
                WHEN 's' CONTINUE
                WHEN OTHER DISPLAY 'OPCION NO VALIDA'
            END-EVALUATE.
 
+       CAMBIAR-DE-CUENTA.
+           IF WS-LINKED-COUNT > 1
+               PERFORM SELECCIONAR-CUENTA
+               MOVE WS-ACC-NAME (WS-CURRENT-INDEX) TO WS-CURRENT-NAME
+               MOVE WS-ACC-BALANCE (WS-CURRENT-INDEX)
+                 TO WS-CURRENT-BALANCE
+           ELSE
+               DISPLAY 'NO HAY OTRAS CUENTAS VINCULADAS AL PIN'
+           END-IF.
+
        DEPOSITAR.
-           DISPLAY 'MONTO A DEPOSITAR: ' WITH NO ADVANCING
-           ACCEPT WS-AMOUNT
-           IF WS-AMOUNT <= 0
-               DISPLAY 'MONTO INVALIDO'
+           MOVE 'MONTO A DEPOSITAR: ' TO WS-PROMPT-MONTO
+           PERFORM SOLICITAR-MONTO
+           IF NOT ENTRADA-VALIDA
+               DISPLAY 'OPERACION CANCELADA'
            ELSE
-               EVALUATE WS-CURRENT-INDEX
-                   WHEN 1 ADD WS-AMOUNT TO WS1-BALANCE
-                   WHEN 2 ADD WS-AMOUNT TO WS2-BALANCE
-                   WHEN 3 ADD WS-AMOUNT TO WS3-BALANCE
-                   WHEN 4 ADD WS-AMOUNT TO WS4-BALANCE
-                   WHEN 5 ADD WS-AMOUNT TO WS5-BALANCE
-               END-EVALUATE
-               DISPLAY 'DEPOSITO EXITOSO'
+               ADD WS-AMOUNT TO WS-ACC-BALANCE (WS-CURRENT-INDEX)
+               PERFORM GRABAR-CUENTA
+               IF GRABADO-OK
+                   MOVE WS-ACC-ID (WS-CURRENT-INDEX) TO TL-ACC-ID
+                   MOVE 'D' TO TL-TXN-TYPE
+                   MOVE WS-AMOUNT TO TL-AMOUNT
+                   MOVE WS-ACC-BALANCE (WS-CURRENT-INDEX) TO TL-BALANCE
+                   PERFORM GRABAR-TRANLOG
+                   DISPLAY 'DEPOSITO EXITOSO'
+               ELSE
+                   SUBTRACT WS-AMOUNT
+                       FROM WS-ACC-BALANCE (WS-CURRENT-INDEX)
+                   DISPLAY 'DEPOSITO NO PROCESADO - REINTENTE'
+               END-IF
            END-IF.
 
        RETIRAR.
-           DISPLAY 'MONTO A RETIRAR: ' WITH NO ADVANCING
-           ACCEPT WS-AMOUNT
-           IF WS-AMOUNT <= 0
-               DISPLAY 'MONTO INVALIDO'
+           MOVE 'MONTO A RETIRAR: ' TO WS-PROMPT-MONTO
+           PERFORM SOLICITAR-MONTO
+           IF NOT ENTRADA-VALIDA
+               DISPLAY 'OPERACION CANCELADA'
+           ELSE
+               IF WS-AMOUNT > WS-ACC-BALANCE (WS-CURRENT-INDEX)
+                   DISPLAY 'FONDOS INSUFICIENTES'
+               ELSE
+                   COMPUTE WS-RETIRO-PROYECTADO =
+                       WS-AMOUNT +
+                       WS-ACC-WITHDRAWN-TODAY (WS-CURRENT-INDEX)
+                   IF WS-RETIRO-PROYECTADO
+                          > WS-ACC-DAILY-LIMIT (WS-CURRENT-INDEX)
+                       DISPLAY 'EXCEDE EL LIMITE DIARIO DE RETIRO'
+                   ELSE
+                       PERFORM APLICAR-RETIRO
+                   END-IF
+               END-IF
+           END-IF.
+
+       APLICAR-RETIRO.
+           SUBTRACT WS-AMOUNT
+               FROM WS-ACC-BALANCE (WS-CURRENT-INDEX)
+           ADD WS-AMOUNT
+               TO WS-ACC-WITHDRAWN-TODAY (WS-CURRENT-INDEX)
+           PERFORM GRABAR-CUENTA
+           IF GRABADO-OK
+               MOVE WS-ACC-ID (WS-CURRENT-INDEX) TO TL-ACC-ID
+               MOVE 'R' TO TL-TXN-TYPE
+               MOVE WS-AMOUNT TO TL-AMOUNT
+               MOVE WS-ACC-BALANCE (WS-CURRENT-INDEX) TO TL-BALANCE
+               PERFORM GRABAR-TRANLOG
+               DISPLAY 'RETIRO EXITOSO'
+           ELSE
+               ADD WS-AMOUNT
+                   TO WS-ACC-BALANCE (WS-CURRENT-INDEX)
+               SUBTRACT WS-AMOUNT
+                   FROM WS-ACC-WITHDRAWN-TODAY (WS-CURRENT-INDEX)
+               DISPLAY 'RETIRO NO PROCESADO - REINTENTE'
+           END-IF.
+
+       GRABAR-TRANLOG.
+           ACCEPT WS-TL-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TL-TIME FROM TIME
+           MOVE WS-TL-DATE TO TL-DATE
+           MOVE WS-TL-TIME TO TL-TIME
+           WRITE TRANLOG-RECORD
+           IF NOT TRANLOG-OK
+               DISPLAY 'ERROR AL GRABAR TRANLOG - CUENTA ' TL-ACC-ID
+           END-IF.
+
+       GRABAR-CUENTA.
+           MOVE WS-CURRENT-INDEX TO WS-REWRITE-IDX
+           PERFORM GRABAR-CUENTA-POR-IDX.
+
+       GRABAR-CUENTA-POR-IDX.
+           MOVE WS-ACCOUNT-ENTRY (WS-REWRITE-IDX) TO ACCOUNT-RECORD
+           MOVE 'S' TO WS-REWRITE-OK
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR AL ACTUALIZAR CUENTA'
+                   MOVE 'N' TO WS-REWRITE-OK
+           END-REWRITE.
+
+       TRANSFERIR.
+           PERFORM SOLICITAR-ID-DESTINO
+           IF NOT ENTRADA-VALIDA
+               DISPLAY 'OPERACION CANCELADA'
+           ELSE
+               MOVE 0 TO WS-DEST-INDEX
+               PERFORM BUSCAR-CUENTA-DESTINO
+                   VARYING WS-ACC-IDX FROM 1 BY 1
+                   UNTIL WS-ACC-IDX > WS-ACCOUNT-COUNT
+                      OR WS-DEST-INDEX NOT = 0
+
+               IF WS-DEST-INDEX = 0
+                   DISPLAY 'CUENTA DESTINO NO ENCONTRADA'
+               ELSE
+                   IF WS-DEST-INDEX = WS-CURRENT-INDEX
+                       DISPLAY 'NO PUEDE TRANSFERIR A LA MISMA CUENTA'
+                   ELSE
+                       PERFORM SOLICITAR-MONTO-TRANSFERENCIA
+                   END-IF
+               END-IF
+           END-IF.
+
+       SOLICITAR-ID-DESTINO.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM SOLICITAR-UN-ID-DESTINO
+               VARYING WS-RETRY-COUNT FROM 1 BY 1
+               UNTIL ENTRADA-VALIDA OR WS-RETRY-COUNT > WS-MAX-RETRIES.
+
+       SOLICITAR-UN-ID-DESTINO.
+           DISPLAY 'ID CUENTA DESTINO (5 DIGITOS): ' WITH NO ADVANCING
+           ACCEPT WS-RAW-DEST-ID
+           IF WS-RAW-DEST-ID IS NUMERIC AND WS-RAW-DEST-ID NOT = ZEROS
+               MOVE WS-RAW-DEST-ID TO WS-DEST-ID
+               MOVE 'S' TO WS-VALID-INPUT
+           ELSE
+               DISPLAY 'ID INVALIDO - INGRESE 5 DIGITOS NUMERICOS'
+           END-IF.
+
+       BUSCAR-CUENTA-DESTINO.
+           IF WS-DEST-ID = WS-ACC-ID (WS-ACC-IDX)
+               MOVE WS-ACC-IDX TO WS-DEST-INDEX
+           END-IF.
+
+       SOLICITAR-MONTO-TRANSFERENCIA.
+           MOVE 'MONTO A TRANSFERIR: ' TO WS-PROMPT-MONTO
+           PERFORM SOLICITAR-MONTO
+           IF NOT ENTRADA-VALIDA
+               DISPLAY 'OPERACION CANCELADA'
+           ELSE
+               IF WS-AMOUNT > WS-ACC-BALANCE (WS-CURRENT-INDEX)
+                   DISPLAY 'FONDOS INSUFICIENTES'
+               ELSE
+                   COMPUTE WS-RETIRO-PROYECTADO =
+                       WS-AMOUNT +
+                       WS-ACC-WITHDRAWN-TODAY (WS-CURRENT-INDEX)
+                   IF WS-RETIRO-PROYECTADO
+                          > WS-ACC-DAILY-LIMIT (WS-CURRENT-INDEX)
+                       DISPLAY 'EXCEDE EL LIMITE DIARIO DE RETIRO'
+                   ELSE
+                       PERFORM APLICAR-TRANSFERENCIA
+                   END-IF
+               END-IF
+           END-IF.
+
+       APLICAR-TRANSFERENCIA.
+           SUBTRACT WS-AMOUNT
+               FROM WS-ACC-BALANCE (WS-CURRENT-INDEX)
+           ADD WS-AMOUNT
+               TO WS-ACC-WITHDRAWN-TODAY (WS-CURRENT-INDEX)
+           PERFORM GRABAR-CUENTA
+           IF NOT GRABADO-OK
+               ADD WS-AMOUNT
+                   TO WS-ACC-BALANCE (WS-CURRENT-INDEX)
+               SUBTRACT WS-AMOUNT
+                   FROM WS-ACC-WITHDRAWN-TODAY (WS-CURRENT-INDEX)
+               DISPLAY 'TRANSFERENCIA NO PROCESADA - REINTENTE'
            ELSE
-               EVALUATE WS-CURRENT-INDEX
-                   WHEN 1 IF WS-AMOUNT > WS1-BALANCE
-                           DISPLAY 'FONDOS INSUFICIENTES'
-                          ELSE
-                           SUBTRACT WS-AMOUNT FROM WS1-BALANCE
-                           DISPLAY 'RETIRO EXITOSO'
-                          END-IF
-                   WHEN 2 IF WS-AMOUNT > WS2-BALANCE
-                           DISPLAY 'FONDOS INSUFICIENTES'
-                          ELSE
-                           SUBTRACT WS-AMOUNT FROM WS2-BALANCE
-                           DISPLAY 'RETIRO EXITOSO'
-                          END-IF
-                   WHEN 3 IF WS-AMOUNT > WS3-BALANCE
-                           DISPLAY 'FONDOS INSUFICIENTES'
-                          ELSE
-                           SUBTRACT WS-AMOUNT FROM WS3-BALANCE
-                           DISPLAY 'RETIRO EXITOSO'
-                          END-IF
-                   WHEN 4 IF WS-AMOUNT > WS4-BALANCE
-                           DISPLAY 'FONDOS INSUFICIENTES'
-                          ELSE
-                           SUBTRACT WS-AMOUNT FROM WS4-BALANCE
-                           DISPLAY 'RETIRO EXITOSO'
-                          END-IF
-                   WHEN 5 IF WS-AMOUNT > WS5-BALANCE
-                           DISPLAY 'FONDOS INSUFICIENTES'
-                          ELSE
-                           SUBTRACT WS-AMOUNT FROM WS5-BALANCE
-                           DISPLAY 'RETIRO EXITOSO'
-                          END-IF
-               END-EVALUATE
+               MOVE WS-ACC-ID (WS-CURRENT-INDEX) TO TL-ACC-ID
+               MOVE 'X' TO TL-TXN-TYPE
+               MOVE WS-AMOUNT TO TL-AMOUNT
+               MOVE WS-ACC-BALANCE (WS-CURRENT-INDEX) TO TL-BALANCE
+               PERFORM GRABAR-TRANLOG
+
+               ADD WS-AMOUNT TO WS-ACC-BALANCE (WS-DEST-INDEX)
+               MOVE WS-DEST-INDEX TO WS-REWRITE-IDX
+               PERFORM GRABAR-CUENTA-POR-IDX
+               IF GRABADO-OK
+                   MOVE WS-ACC-ID (WS-DEST-INDEX) TO TL-ACC-ID
+                   MOVE 'Y' TO TL-TXN-TYPE
+                   MOVE WS-AMOUNT TO TL-AMOUNT
+                   MOVE WS-ACC-BALANCE (WS-DEST-INDEX) TO TL-BALANCE
+                   PERFORM GRABAR-TRANLOG
+
+                   DISPLAY 'TRANSFERENCIA EXITOSA'
+               ELSE
+                   SUBTRACT WS-AMOUNT
+                       FROM WS-ACC-BALANCE (WS-DEST-INDEX)
+                   DISPLAY 'ERROR: DEBITO REALIZADO PERO ACREDITO '
+                       'FALLO - CONTACTE AL BANCO'
+               END-IF
            END-IF.
 
        MOSTRAR-SALDO.
-           EVALUATE WS-CURRENT-INDEX
-               WHEN 1 DISPLAY 'SALDO DISPONIBLE: $' WS1-BALANCE
-               WHEN 2 DISPLAY 'SALDO DISPONIBLE: $' WS2-BALANCE
-               WHEN 3 DISPLAY 'SALDO DISPONIBLE: $' WS3-BALANCE
-               WHEN 4 DISPLAY 'SALDO DISPONIBLE: $' WS4-BALANCE
-               WHEN 5 DISPLAY 'SALDO DISPONIBLE: $' WS5-BALANCE
-           END-EVALUATE.
+           DISPLAY 'SALDO DISPONIBLE: $'
+               WS-ACC-BALANCE (WS-CURRENT-INDEX).
 
        GUARDAR-CUENTAS.
-           OPEN OUTPUT ACCOUNTS-FILE
-           WRITE ACCOUNT-RECORD FROM WS-ACCOUNT-1
-           WRITE ACCOUNT-RECORD FROM WS-ACCOUNT-2
-           WRITE ACCOUNT-RECORD FROM WS-ACCOUNT-3
-           WRITE ACCOUNT-RECORD FROM WS-ACCOUNT-4
-           WRITE ACCOUNT-RECORD FROM WS-ACCOUNT-5
-           CLOSE ACCOUNTS-FILE.
+           CLOSE ACCOUNTS-FILE
+           CLOSE TRANLOG-FILE.
